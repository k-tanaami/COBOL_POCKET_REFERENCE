@@ -0,0 +1,23 @@
+      *----------------------------------------------------------*
+      * TESTREC - TEST-TARGET / D-COUNT レコードレイアウト       *
+      * PRO1 及び同じレコード形式を使う検証/監査レポート系の     *
+      * プログラムで共通に COPY する。                           *
+      *----------------------------------------------------------*
+       01 TEST-TARGET.
+          05 TEST-1    PIC X(5).
+          05 TEST-2    PIC X(10).
+          05 TEST-3    PIC N(5).
+      *TEST-3を半角/全角混在チェック用にバイト単位で見るための再定義
+          05 TEST-3-BYTES REDEFINES TEST-3 PIC X(10).
+       01 D-COUNT.
+      *ゼロで初期化。何度も使用する場合はそのたび初期化します。
+          05 COUNT-1    PIC 9(9)  VALUE ZERO.
+          05 COUNT-2    PIC 9(9)  VALUE ZERO.
+          05 COUNT-3    PIC 9(9)  VALUE ZERO.
+          05 COUNT-4    PIC 9(9)  VALUE ZERO.
+          05 COUNT-5    PIC 9(9)  VALUE ZERO.
+          05 COUNT-6    PIC 9(9)  VALUE ZERO.
+          05 COUNT-7    PIC 9(9)  VALUE ZERO.
+          05 COUNT-8    PIC 9(9)  VALUE ZERO.
+          05 COUNT-9    PIC 9(9)  VALUE ZERO.
+          05 COUNT-10   PIC 9(9)  VALUE ZERO.
