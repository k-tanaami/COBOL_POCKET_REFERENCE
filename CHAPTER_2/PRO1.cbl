@@ -1,62 +1,487 @@
        IDENTIFICATION   DIVISION.
        PROGRAM-ID.      PRO1.
+       ENVIRONMENT      DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT SCAN-IN     ASSIGN TO "SCANIN"
+                               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARM-IN     ASSIGN TO "PARMIN"
+                               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-OUT  ASSIGN TO "RPTOUT"
+                               ORGANIZATION IS SEQUENTIAL.
+      *再開の直前に書いたチェックポイントが次回実行でも読めるよう
+      *EXTENDで追記し、実行のたびに消さないようにする
+           SELECT OPTIONAL CKPT-OUT ASSIGN TO "CKPTOUT"
+                               ORGANIZATION IS SEQUENTIAL.
+      *監査証跡(3週間後に「何を集計して何件出たか」を追跡する用)
+           SELECT OPTIONAL AUDIT-OUT ASSIGN TO "AUDITOUT"
+                               ORGANIZATION IS SEQUENTIAL.
        DATA             DIVISION.
+       FILE             SECTION.
+       FD  SCAN-IN.
+       01 SCAN-RECORD.
+          05 SCAN-TEST-1    PIC X(5).
+          05 SCAN-TEST-2    PIC X(10).
+          05 SCAN-TEST-3    PIC N(5).
+      *制御カード(パターン指定/再開指定)を1項目1レコードで読込む
+       FD  PARM-IN.
+       01 PARM-RECORD.
+          05 PARM-KEYWORD   PIC X(8).
+          05 PARM-LENGTH    PIC 9(2).
+          05 PARM-VALUE     PIC X(20).
+          05 FILLER         PIC X(50).
+       01 PARM-RECORD-N REDEFINES PARM-RECORD.
+          05 PARM-KEYWORD-N PIC X(8).
+          05 PARM-LENGTH-N  PIC 9(2).
+          05 PARM-VALUE-N   PIC N(10).
+          05 FILLER         PIC X(50).
+       FD  REPORT-OUT.
+       01 REPORT-RECORD     PIC X(80).
+      *障害再開のためのチェックポイント(最終処理済レコード番号)
+       FD  CKPT-OUT.
+       01 CKPT-RECORD.
+          05 CKPT-RUN-DATE      PIC 9(8).
+          05 CKPT-RUN-TIME      PIC 9(8).
+          05 CKPT-LAST-RECNO    PIC 9(9).
+      *実行日時を付けてINSPECT結果を1件ずつ積み重ねて残す監査証跡
+       FD  AUDIT-OUT.
+       01 AUDIT-RECORD.
+          05 AUDIT-RUN-DATE    PIC 9(8).
+          05 AUDIT-RUN-TIME    PIC 9(8).
+          05 AUDIT-REC-NO      PIC 9(9).
+          05 AUDIT-FIELD-NAME  PIC X(10).
+          05 AUDIT-CLAUSE      PIC X(12).
+          05 AUDIT-PATTERN     PIC X(20).
+          05 AUDIT-COUNT       PIC 9(9).
        WORKING-STORAGE  SECTION.
-       01 TEST-TARGET.
-          05 TEST-1    PIC X(5).
-          05 TEST-2    PIC X(10).
-          05 TEST-3    PIC N(5).
-       01 STR      PIC X(2)  VALUE "ZX".
-       01 D-COUNT.
-      *ゼロで初期化。何度も使用する場合はそのたび初期化します。
-          05 COUNT-1    PIC 9     VALUE ZERO.
-          05 COUNT-2    PIC 9     VALUE ZERO.
-          05 COUNT-3    PIC 9     VALUE ZERO.
-          05 COUNT-4    PIC 9     VALUE ZERO.
-          05 COUNT-5    PIC 9     VALUE ZERO.
-          05 COUNT-6    PIC 9     VALUE ZERO.
-          05 COUNT-7    PIC 9     VALUE ZERO.
-          05 COUNT-8    PIC 9     VALUE ZERO.
-          05 COUNT-9    PIC 9     VALUE ZERO.
-          05 COUNT-10   PIC 9     VALUE ZERO.
+           COPY TESTREC.
+       01 STR      PIC X(20)  VALUE SPACES.
+      *制御カードから読込む検索パターン本体とその有効長
+      *(本体はPARM-VALUEと同じ20バイトで持つ。PARM-LENGTHが
+      * 9(2)で11〜20も指定できるため、フィールドを10バイトに
+      * 詰めると参照修飾で領域外を読むことになる)
+       01 PATTERN-PARMS.
+          05 PARM-BEFORE-LEN   PIC 9(2)   VALUE ZERO.
+          05 PARM-BEFORE-TEXT  PIC X(20)  VALUE SPACES.
+          05 PARM-AFTER-LEN    PIC 9(2)   VALUE ZERO.
+          05 PARM-AFTER-TEXT   PIC X(20)  VALUE SPACES.
+          05 PARM-ALL1-LEN     PIC 9(2)   VALUE ZERO.
+          05 PARM-ALL1-TEXT    PIC X(20)  VALUE SPACES.
+          05 PARM-ALLSTR-LEN   PIC 9(2)   VALUE ZERO.
+          05 PARM-LEAD-LEN     PIC 9(2)   VALUE ZERO.
+          05 PARM-LEAD-TEXT    PIC X(20)  VALUE SPACES.
+          05 PARM-ALL2-LEN     PIC 9(2)   VALUE ZERO.
+          05 PARM-ALL2-TEXT    PIC X(20)  VALUE SPACES.
+          05 PARM-JP-LEN       PIC 9(2)   VALUE ZERO.
+          05 PARM-JP-TEXT      PIC N(10)  VALUE SPACE.
+          05 PARM-RESTART-PT   PIC 9(9)   VALUE ZERO.
+       77 CHECKPOINT-INTERVAL  PIC 9(5)   VALUE 50.
+       77 WK-CKPT-QUOT         PIC 9(9)   VALUE ZERO.
+       77 WK-CKPT-REM          PIC 9(9)   VALUE ZERO.
+       77 RUN-DATE             PIC 9(8)   VALUE ZERO.
+      *ACCEPT FROM TIMEはHHMMSSss(8桁)を返す。9(6)で受けると
+      *小数点位置合わせで上位(時)が切り捨てられMMSSshになって
+      *しまうため、8桁のまま持つ
+       77 RUN-TIME             PIC 9(8)   VALUE ZERO.
+       01 SW-SCAN-EOF   PIC X(1)  VALUE "N".
+          88 SCAN-EOF-YES          VALUE "Y".
+          88 SCAN-EOF-NO           VALUE "N".
+       01 SW-PARM-EOF   PIC X(1)  VALUE "N".
+          88 PARM-EOF-YES          VALUE "Y".
+          88 PARM-EOF-NO           VALUE "N".
+       01 CURRENT-RECNO    PIC 9(9)  VALUE ZERO.
+      *ファイル全体の読込件数とパターン別合計(日締めの集計突合用)
+       01 CTL-TOTALS.
+          05 CTL-RECORDS-READ  PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-1       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-2       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-3       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-4       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-5       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-6       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-7       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-8       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-9       PIC 9(9)  VALUE ZERO.
+          05 CTL-TOTAL-10      PIC 9(9)  VALUE ZERO.
+          05 CTL-TEST3-REJECTS PIC 9(9)  VALUE ZERO.
+      *TEST-3の半角/全角混在チェックの結果を示すスイッチ
+       01 SW-TEST3-STATUS  PIC X(1)  VALUE "Y".
+          88 TEST3-VALID          VALUE "Y".
+          88 TEST3-INVALID        VALUE "N".
+       77 WK-DBCS-IDX      PIC 9(1)  VALUE ZERO.
+       77 WK-DBCS-POS      PIC 9(2)  VALUE ZERO.
+       77 WK-DBCS-HIGH     PIC X(1)  VALUE SPACE.
+       77 WK-DBCS-LOW      PIC X(1)  VALUE SPACE.
+      *画面表示で使う見出し行
+       01 RPT-HEADER-1      PIC X(80) VALUE
+           "PRO1 SCAN TALLY REPORT".
+       01 RPT-HEADER-2      PIC X(80) VALUE
+           "REC-NO      FIELD       CLAUSE        PATTERN               
+      -    "COUNT".
+       01 RPT-HEADER-3      PIC X(80) VALUE ALL "-".
+      *画面表示で使う詳細行とその元になる項目
+      *PATTERNは制御カードの本体(最大20バイト)をそのまま載せる
+      *ため、10バイトに詰めていた旧レイアウトから20バイトへ広げた
+       01 RPT-DETAIL-LINE.
+          05 RPT-REC-NO        PIC ZZZZZZZZ9.
+          05 FILLER            PIC X(3)   VALUE SPACES.
+          05 RPT-FIELD-NAME    PIC X(10).
+          05 FILLER            PIC X(2)   VALUE SPACES.
+          05 RPT-CLAUSE        PIC X(12).
+          05 FILLER            PIC X(2)   VALUE SPACES.
+          05 RPT-PATTERN       PIC X(20).
+          05 FILLER            PIC X(2)   VALUE SPACES.
+          05 RPT-COUNT         PIC ZZZZZZZZ9.
+       01 RPT-FIELD-NAME-WK    PIC X(10).
+       01 RPT-CLAUSE-WK        PIC X(12).
+       01 RPT-PATTERN-WK       PIC X(20).
+       01 RPT-COUNT-WK         PIC 9(9)  VALUE ZERO.
+      *集計印刷で使う見出し行と明細行
+       01 RPT-CTL-HEADER-1  PIC X(80) VALUE ALL "-".
+       01 RPT-CTL-HEADER-2  PIC X(80) VALUE
+           "RUN CONTROL TOTALS".
+      *再開実行の日は、このRUN CONTROL TOTALSが再開ポイントより
+      *後ろの分しか積んでいない(前段の分は前の実行の明細に残って
+      *いる)ことを明示し、全日分の突合には両方の実行結果を
+      *合算する必要があると分かるようにする
+       01 RPT-CTL-RESTART-NOTE PIC X(80) VALUE
+           "NOTE: RESTARTED RUN - TOTALS COVER RECORDS AFTER RESTART PT 
+      -    "ONLY; ADD PRIOR RUN.".
+       01 RPT-CTL-LINE.
+          05 RPT-CTL-LABEL     PIC X(20).
+          05 FILLER            PIC X(5)   VALUE SPACES.
+          05 RPT-CTL-COUNT     PIC ZZZZZZZZ9.
+       01 RPT-CTL-LABEL-WK     PIC X(20).
        PROCEDURE        DIVISION.
        開始             SECTION.
+       初期化.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
+           PERFORM パラメータ読込.
+           OPEN INPUT  SCAN-IN.
+           OPEN OUTPUT REPORT-OUT.
+           OPEN EXTEND CKPT-OUT.
+           OPEN EXTEND AUDIT-OUT.
+           PERFORM 見出し印刷.
+           PERFORM レコード処理 UNTIL SCAN-EOF-YES.
+           PERFORM 集計印刷.
+           CLOSE SCAN-IN.
+           CLOSE REPORT-OUT.
+           CLOSE CKPT-OUT.
+           CLOSE AUDIT-OUT.
+           GO TO プログラム終了.
+      *制御カードからパターン指定を読込む
+       パラメータ読込.
+           OPEN INPUT PARM-IN.
+           PERFORM パラメータ1件読込 UNTIL PARM-EOF-YES.
+           CLOSE PARM-IN.
+           PERFORM パラメータ検証.
+      *カードが未指定/誤記でPARM-*-LENがゼロのまま残ると、
+      *参照修飾の長さ0でINSPECTに渡ってしまい無限ループになる。
+      *そうならないよう未指定時は長さ1(本体は初期値のSPACES)を
+      *補う。
+      *上限もあわせて見る。PARM-LENGTH/PARM-LENGTH-Nは9(2)で
+      *11〜99まで入ってしまうため、上限を超えた値をそのまま
+      *参照修飾に使うと受け側の項目からはみ出して読んでしまう。
+       パラメータ検証.
+           IF PARM-BEFORE-LEN = ZERO
+               MOVE 1 TO PARM-BEFORE-LEN
+           END-IF.
+           IF PARM-BEFORE-LEN > 20
+               MOVE 20 TO PARM-BEFORE-LEN
+           END-IF.
+           IF PARM-AFTER-LEN = ZERO
+               MOVE 1 TO PARM-AFTER-LEN
+           END-IF.
+           IF PARM-AFTER-LEN > 20
+               MOVE 20 TO PARM-AFTER-LEN
+           END-IF.
+           IF PARM-ALL1-LEN = ZERO
+               MOVE 1 TO PARM-ALL1-LEN
+           END-IF.
+           IF PARM-ALL1-LEN > 20
+               MOVE 20 TO PARM-ALL1-LEN
+           END-IF.
+           IF PARM-ALLSTR-LEN = ZERO
+               MOVE 1 TO PARM-ALLSTR-LEN
+           END-IF.
+           IF PARM-ALLSTR-LEN > 20
+               MOVE 20 TO PARM-ALLSTR-LEN
+           END-IF.
+           IF PARM-LEAD-LEN = ZERO
+               MOVE 1 TO PARM-LEAD-LEN
+           END-IF.
+           IF PARM-LEAD-LEN > 20
+               MOVE 20 TO PARM-LEAD-LEN
+           END-IF.
+           IF PARM-ALL2-LEN = ZERO
+               MOVE 1 TO PARM-ALL2-LEN
+           END-IF.
+           IF PARM-ALL2-LEN > 20
+               MOVE 20 TO PARM-ALL2-LEN
+           END-IF.
+           IF PARM-JP-LEN = ZERO
+               MOVE 1 TO PARM-JP-LEN
+           END-IF.
+           IF PARM-JP-LEN > 10
+               MOVE 10 TO PARM-JP-LEN
+           END-IF.
+       パラメータ1件読込.
+           READ PARM-IN
+               AT END SET PARM-EOF-YES TO TRUE
+               NOT AT END PERFORM パラメータ項目設定
+           END-READ.
+       パラメータ項目設定.
+           EVALUATE PARM-KEYWORD
+               WHEN "BEFORE  "
+                   MOVE PARM-LENGTH TO PARM-BEFORE-LEN
+                   MOVE PARM-VALUE  TO PARM-BEFORE-TEXT
+               WHEN "AFTER   "
+                   MOVE PARM-LENGTH TO PARM-AFTER-LEN
+                   MOVE PARM-VALUE  TO PARM-AFTER-TEXT
+               WHEN "ALL1    "
+                   MOVE PARM-LENGTH TO PARM-ALL1-LEN
+                   MOVE PARM-VALUE  TO PARM-ALL1-TEXT
+               WHEN "ALLSTR  "
+                   MOVE PARM-LENGTH TO PARM-ALLSTR-LEN
+                   MOVE PARM-VALUE  TO STR
+               WHEN "LEADING "
+                   MOVE PARM-LENGTH TO PARM-LEAD-LEN
+                   MOVE PARM-VALUE  TO PARM-LEAD-TEXT
+               WHEN "ALL2    "
+                   MOVE PARM-LENGTH TO PARM-ALL2-LEN
+                   MOVE PARM-VALUE  TO PARM-ALL2-TEXT
+               WHEN "JPPAT   "
+                   MOVE PARM-LENGTH-N TO PARM-JP-LEN
+                   MOVE PARM-VALUE-N  TO PARM-JP-TEXT
+               WHEN "RESTART "
+                   MOVE PARM-VALUE(1:9) TO PARM-RESTART-PT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       見出し印刷.
+           WRITE REPORT-RECORD FROM RPT-HEADER-1 AFTER ADVANCING 1 LINE.
+           WRITE REPORT-RECORD FROM RPT-HEADER-2 AFTER ADVANCING 2 LINE.
+           WRITE REPORT-RECORD FROM RPT-HEADER-3 AFTER ADVANCING 1 LINE.
+       レコード処理.
+           READ SCAN-IN
+               AT END SET SCAN-EOF-YES TO TRUE
+               NOT AT END PERFORM レコード1件処理
+                   THRU レコード1件処理-終了
+           END-READ.
+       レコード1件処理.
+           ADD 1 TO CURRENT-RECNO.
+      *再開でスキップしたレコードはCTL-RECORDS-READに含めない。
+      *ここでカウントすると、そのぶんのパターン別合計が積まれて
+      *いないのにRECORDS READだけ増え、集計突合が取れなくなる。
+           IF CURRENT-RECNO NOT > PARM-RESTART-PT
+               GO TO レコード1件処理-終了
+           END-IF.
+           ADD 1 TO CTL-RECORDS-READ.
+           MOVE SCAN-TEST-1 TO TEST-1.
+           MOVE SCAN-TEST-2 TO TEST-2.
+           MOVE SCAN-TEST-3 TO TEST-3.
+           PERFORM D-COUNTを取得.
+           PERFORM チェックポイント書込.
+       レコード1件処理-終了.
+           EXIT.
+      *CURRENT-RECNOがCHECKPOINT-INTERVALの倍数になるたび
+      *最終処理済レコード番号をCKPT-OUTへ書込む
+       チェックポイント書込.
+           DIVIDE CURRENT-RECNO BY CHECKPOINT-INTERVAL
+               GIVING WK-CKPT-QUOT REMAINDER WK-CKPT-REM.
+           IF WK-CKPT-REM = ZERO
+               MOVE RUN-DATE      TO CKPT-RUN-DATE
+               MOVE RUN-TIME      TO CKPT-RUN-TIME
+               MOVE CURRENT-RECNO TO CKPT-LAST-RECNO
+               WRITE CKPT-RECORD
+           END-IF.
        D-COUNTを取得.
+      *レコードが切り替わるたびにゼロへ戻す
+           MOVE ZERO TO COUNT-1 COUNT-2 COUNT-3 COUNT-4 COUNT-5
+                        COUNT-6 COUNT-7 COUNT-8 COUNT-9 COUNT-10.
       *CHARACTERS指定
-           MOVE "PC" TO TEST-1.
            INSPECT TEST-1 TALLYING COUNT-1 FOR CHARACTERS.
-      *BEFORE指定
-           MOVE "XYZ" TO TEST-1.
-           INSPECT TEST-1 TALLYING COUNT-2 FOR CHARACTERS BEFORE "Z".
-      *AFTER指定
-           INSPECT TEST-1 TALLYING COUNT-3 FOR CHARACTERS AFTER "XY".
+           MOVE "TEST-1"     TO RPT-FIELD-NAME-WK.
+           MOVE "CHARACTERS" TO RPT-CLAUSE-WK.
+           MOVE SPACES        TO RPT-PATTERN-WK.
+           MOVE COUNT-1 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+      *BEFORE指定(パターンは制御カードのBEFOREで指定)
+           INSPECT TEST-1 TALLYING COUNT-2 FOR CHARACTERS
+               BEFORE PARM-BEFORE-TEXT(1:PARM-BEFORE-LEN).
+           MOVE "TEST-1"           TO RPT-FIELD-NAME-WK.
+           MOVE "CHR-BEFORE"       TO RPT-CLAUSE-WK.
+           MOVE PARM-BEFORE-TEXT   TO RPT-PATTERN-WK.
+           MOVE COUNT-2 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+      *AFTER指定(パターンは制御カードのAFTERで指定)
+           INSPECT TEST-1 TALLYING COUNT-3 FOR CHARACTERS
+               AFTER PARM-AFTER-TEXT(1:PARM-AFTER-LEN).
+           MOVE "TEST-1"          TO RPT-FIELD-NAME-WK.
+           MOVE "CHR-AFTER"       TO RPT-CLAUSE-WK.
+           MOVE PARM-AFTER-TEXT   TO RPT-PATTERN-WK.
+           MOVE COUNT-3 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
       *単独のALL指定、複数のALL指定(「,」は任意記述)
-           MOVE "XYZXY" TO TEST-1.
-           INSPECT TEST-1 TALLYING COUNT-4 FOR ALL "XY".
-           INSPECT TEST-1 TALLYING COUNT-5 FOR ALL "XY", ALL STR.
-      *LEADING指定
-           MOVE "ABABCABABC" TO TEST-2.
-           INSPECT TEST-2 TALLYING COUNT-6 FOR LEADING "AB".
+           INSPECT TEST-1 TALLYING COUNT-4
+               FOR ALL PARM-ALL1-TEXT(1:PARM-ALL1-LEN).
+           MOVE "TEST-1"         TO RPT-FIELD-NAME-WK.
+           MOVE "ALL"             TO RPT-CLAUSE-WK.
+           MOVE PARM-ALL1-TEXT    TO RPT-PATTERN-WK.
+           MOVE COUNT-4 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+           INSPECT TEST-1 TALLYING COUNT-5
+               FOR ALL PARM-ALL1-TEXT(1:PARM-ALL1-LEN),
+                   ALL STR(1:PARM-ALLSTR-LEN).
+           MOVE "TEST-1"         TO RPT-FIELD-NAME-WK.
+           MOVE "ALL"             TO RPT-CLAUSE-WK.
+           MOVE "ALL1/STR"        TO RPT-PATTERN-WK.
+           MOVE COUNT-5 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+      *LEADING指定(パターンは制御カードのLEADINGで指定)
+           INSPECT TEST-2 TALLYING COUNT-6
+               FOR LEADING PARM-LEAD-TEXT(1:PARM-LEAD-LEN).
+           MOVE "TEST-2"        TO RPT-FIELD-NAME-WK.
+           MOVE "LEADING"       TO RPT-CLAUSE-WK.
+           MOVE PARM-LEAD-TEXT  TO RPT-PATTERN-WK.
+           MOVE COUNT-6 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
       *複数のFOR指定
            INSPECT TEST-2 TALLYING
-              COUNT-7 FOR ALL "ABC"
-              COUNT-8 FOR LEADING "AB"
+              COUNT-7 FOR ALL PARM-ALL2-TEXT(1:PARM-ALL2-LEN)
+              COUNT-8 FOR LEADING PARM-LEAD-TEXT(1:PARM-LEAD-LEN)
               COUNT-9 FOR CHARACTERS.
-      *日本語のD-COUNT
-           MOVE N"日本語TEST-" TO TEST-3.
-           INSPECT TEST-3 TALLYING COUNT-10 FOR ALL N"TEST-".
+           MOVE "TEST-2"        TO RPT-FIELD-NAME-WK.
+           MOVE "ALL"            TO RPT-CLAUSE-WK.
+           MOVE PARM-ALL2-TEXT   TO RPT-PATTERN-WK.
+           MOVE COUNT-7 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+           MOVE "TEST-2"        TO RPT-FIELD-NAME-WK.
+           MOVE "LEADING"       TO RPT-CLAUSE-WK.
+           MOVE PARM-LEAD-TEXT  TO RPT-PATTERN-WK.
+           MOVE COUNT-8 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+           MOVE "TEST-2"        TO RPT-FIELD-NAME-WK.
+           MOVE "CHARACTERS"    TO RPT-CLAUSE-WK.
+           MOVE SPACES           TO RPT-PATTERN-WK.
+           MOVE COUNT-9 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+      *日本語のD-COUNT(パターンは制御カードのJPPATで指定)
+      *半角/全角混在のTEST-3が壊れていないか、集計前に検証する
+           PERFORM TEST3検証 THRU TEST3検証-終了.
+           MOVE "TEST-3"     TO RPT-FIELD-NAME-WK.
+           MOVE "ALL"         TO RPT-CLAUSE-WK.
+           IF TEST3-VALID
+               INSPECT TEST-3 TALLYING COUNT-10
+                   FOR ALL PARM-JP-TEXT(1:PARM-JP-LEN)
+               MOVE "JPPAT"       TO RPT-PATTERN-WK
+           ELSE
+               MOVE ZERO          TO COUNT-10
+               MOVE "INVALID"     TO RPT-PATTERN-WK
+               ADD 1 TO CTL-TEST3-REJECTS
+           END-IF.
+           MOVE COUNT-10 TO RPT-COUNT-WK.
+           PERFORM 画面表示.
+           PERFORM 集計加算.
+      *このレコードのD-COUNTをCTL-TOTALSへ積み上げる
+       集計加算.
+           ADD COUNT-1  TO CTL-TOTAL-1.
+           ADD COUNT-2  TO CTL-TOTAL-2.
+           ADD COUNT-3  TO CTL-TOTAL-3.
+           ADD COUNT-4  TO CTL-TOTAL-4.
+           ADD COUNT-5  TO CTL-TOTAL-5.
+           ADD COUNT-6  TO CTL-TOTAL-6.
+           ADD COUNT-7  TO CTL-TOTAL-7.
+           ADD COUNT-8  TO CTL-TOTAL-8.
+           ADD COUNT-9  TO CTL-TOTAL-9.
+           ADD COUNT-10 TO CTL-TOTAL-10.
+      *TEST-3の5文字それぞれについて半角/全角の組み立てを検証する
+       TEST3検証.
+           SET TEST3-VALID TO TRUE.
+           PERFORM TEST3文字検証 VARYING WK-DBCS-IDX FROM 1 BY 1
+               UNTIL WK-DBCS-IDX > 5.
+       TEST3検証-終了.
+           EXIT.
+      *各国文字の上位バイトが半角(X"00")のときは下位バイトが
+      *表示可能な半角英数字の範囲(X"20"〜X"7E")にあるか確認する
+       TEST3文字検証.
+           COMPUTE WK-DBCS-POS = (WK-DBCS-IDX - 1) * 2 + 1.
+           MOVE TEST-3-BYTES(WK-DBCS-POS:1)     TO WK-DBCS-HIGH.
+           MOVE TEST-3-BYTES(WK-DBCS-POS + 1:1) TO WK-DBCS-LOW.
+           IF WK-DBCS-HIGH = X"00"
+               IF WK-DBCS-LOW < X"20" OR WK-DBCS-LOW > X"7E"
+                   SET TEST3-INVALID TO TRUE
+               END-IF
+           END-IF.
        画面表示.
-      *COUNT-1→5、COUNT-2→2、COUNT-3→3、COUNT-4→2、COUNT-5→2、COUNT-6→2、
-      *COUNT-7→2、COUNT-8→1、COUNT-9→2、COUNT-10→1
-           DISPLAY COUNT-1.
-           DISPLAY COUNT-2.
-           DISPLAY COUNT-3.
-           DISPLAY COUNT-4.
-           DISPLAY COUNT-5.
-           DISPLAY COUNT-6.
-           DISPLAY COUNT-7.
-           DISPLAY COUNT-8.
-           DISPLAY COUNT-9.
-           DISPLAY COUNT-10.
+           MOVE CURRENT-RECNO      TO RPT-REC-NO.
+           MOVE RPT-FIELD-NAME-WK  TO RPT-FIELD-NAME.
+           MOVE RPT-CLAUSE-WK      TO RPT-CLAUSE.
+           MOVE RPT-PATTERN-WK     TO RPT-PATTERN.
+           MOVE RPT-COUNT-WK       TO RPT-COUNT.
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 監査書込.
+      *実行日時・レコード番号付きでINSPECT結果を監査証跡へ書込む
+       監査書込.
+           MOVE RUN-DATE           TO AUDIT-RUN-DATE.
+           MOVE RUN-TIME           TO AUDIT-RUN-TIME.
+           MOVE CURRENT-RECNO      TO AUDIT-REC-NO.
+           MOVE RPT-FIELD-NAME-WK  TO AUDIT-FIELD-NAME.
+           MOVE RPT-CLAUSE-WK      TO AUDIT-CLAUSE.
+           MOVE RPT-PATTERN-WK     TO AUDIT-PATTERN.
+           MOVE RPT-COUNT-WK       TO AUDIT-COUNT.
+           WRITE AUDIT-RECORD.
+      *ファイル全体の読込件数とパターン別合計を突合用に印刷する
+       集計印刷.
+           WRITE REPORT-RECORD FROM RPT-CTL-HEADER-1
+               AFTER ADVANCING 2 LINE.
+           WRITE REPORT-RECORD FROM RPT-CTL-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           IF PARM-RESTART-PT > ZERO
+               WRITE REPORT-RECORD FROM RPT-CTL-RESTART-NOTE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE "RECORDS READ"        TO RPT-CTL-LABEL-WK.
+           MOVE CTL-RECORDS-READ      TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-1 CHARACTERS"   TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-1           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-1 CHR-BEFORE"   TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-2           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-1 CHR-AFTER"    TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-3           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-1 ALL"          TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-4           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-1 ALL1/STR"     TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-5           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-2 LEADING"      TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-6           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-2 ALL"          TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-7           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-2 LEADING(2)"   TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-8           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-2 CHARACTERS"   TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-9           TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-3 JPPAT"        TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TOTAL-10          TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+           MOVE "TEST-3 REJECTED"     TO RPT-CTL-LABEL-WK.
+           MOVE CTL-TEST3-REJECTS     TO RPT-CTL-COUNT.
+           PERFORM 集計行表示.
+       集計行表示.
+           MOVE RPT-CTL-LABEL-WK TO RPT-CTL-LABEL.
+           WRITE REPORT-RECORD FROM RPT-CTL-LINE
+               AFTER ADVANCING 1 LINE.
        プログラム終了.
            STOP RUN.
