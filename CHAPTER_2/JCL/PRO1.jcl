@@ -0,0 +1,26 @@
+//PRO1JOB  JOB (ACCTNO),'PRO1 SCAN TALLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RUNS PRO1 - SCANS PRO1.SCANIN AND PRODUCES THE TALLY REPORT  *
+//* ON PRO1.RPTOUT.  SCHEDULE ON THE OVERNIGHT BATCH CYCLE.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PRO1
+//SCANIN   DD DSN=PROD.PRO1.SCANIN,DISP=SHR
+//PARMIN   DD DSN=PROD.PRO1.PARMIN,DISP=SHR
+//CKPTOUT  DD DSN=PROD.PRO1.CKPTOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.PRO1.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//*RPTOUT IS A GDG (BASE PROD.PRO1.RPTOUT DEFINED BY IDCAMS        *
+//*OUTSIDE THIS JOB) SO EACH RUN GETS ITS OWN GENERATION INSTEAD   *
+//*OF APPENDING TO LAST NIGHT'S REPORT THE WAY CKPTOUT/AUDITOUT DO *
+//RPTOUT   DD DSN=PROD.PRO1.RPTOUT(+1),
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
